@@ -1,62 +1,1119 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PAYROLL-CALCULATOR.
-       AUTHOR. ROSETTA-ZERO-TEST.
-       
-       ENVIRONMENT DIVISION.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 EMPLOYEE-RECORD.
-          05 EMP-ID           PIC 9(6).
-          05 EMP-NAME         PIC X(30).
-          05 HOURS-WORKED     PIC 9(3)V99.
-          05 HOURLY-RATE      PIC 9(3)V99.
-          05 GROSS-PAY        PIC 9(7)V99.
-          05 TAX-RATE         PIC V999 VALUE 0.200.
-          05 TAX-AMOUNT       PIC 9(7)V99.
-          05 NET-PAY          PIC 9(7)V99.
-       
-       01 CONSTANTS.
-          05 OVERTIME-THRESHOLD PIC 9(3) VALUE 40.
-          05 OVERTIME-MULTIPLIER PIC V99 VALUE 1.5.
-       
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           MOVE 123456 TO EMP-ID.
-           MOVE "JOHN DOE" TO EMP-NAME.
-           MOVE 45.50 TO HOURS-WORKED.
-           MOVE 25.00 TO HOURLY-RATE.
-           
-           PERFORM CALCULATE-GROSS-PAY.
-           PERFORM CALCULATE-TAX.
-           PERFORM CALCULATE-NET-PAY.
-           PERFORM DISPLAY-RESULTS.
-           
-           STOP RUN.
-       
-       CALCULATE-GROSS-PAY.
-           IF HOURS-WORKED > OVERTIME-THRESHOLD
-               COMPUTE GROSS-PAY = 
-                   (OVERTIME-THRESHOLD * HOURLY-RATE) +
-                   ((HOURS-WORKED - OVERTIME-THRESHOLD) * 
-                    HOURLY-RATE * OVERTIME-MULTIPLIER)
-           ELSE
-               COMPUTE GROSS-PAY = HOURS-WORKED * HOURLY-RATE
-           END-IF.
-       
-       CALCULATE-TAX.
-           COMPUTE TAX-AMOUNT = GROSS-PAY * TAX-RATE.
-       
-       CALCULATE-NET-PAY.
-           COMPUTE NET-PAY = GROSS-PAY - TAX-AMOUNT.
-       
-       DISPLAY-RESULTS.
-           DISPLAY "PAYROLL CALCULATION RESULTS".
-           DISPLAY "===========================".
-           DISPLAY "EMPLOYEE ID: " EMP-ID.
-           DISPLAY "EMPLOYEE NAME: " EMP-NAME.
-           DISPLAY "HOURS WORKED: " HOURS-WORKED.
-           DISPLAY "HOURLY RATE: $" HOURLY-RATE.
-           DISPLAY "GROSS PAY: $" GROSS-PAY.
-           DISPLAY "TAX (20%): $" TAX-AMOUNT.
-           DISPLAY "NET PAY: $" NET-PAY.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PAYROLL-CALCULATOR.
+000030 AUTHOR.        ROSETTA-ZERO-TEST.
+000040 INSTALLATION.  PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080*-----------------------------------------------------------*
+000090*  MODIFICATION HISTORY                                     *
+000100*-----------------------------------------------------------*
+000110*  DATE        INIT  DESCRIPTION                            *
+000120*  2026-08-09  RZT   ORIGINAL SINGLE-EMPLOYEE VERSION.       *
+000130*  2026-08-09  JLH   DRIVE RUN FROM EMPLOYEE-MASTER FILE     *
+000140*                    INSTEAD OF HARDCODED LITERALS.          *
+000150*  2026-08-09  JLH   REPLACED FLAT TAX RATE WITH A            *
+000160*                    GRADUATED WITHHOLDING BRACKET TABLE.     *
+000170*  2026-08-09  JLH   ADDED PAYROLL REGISTER REPORT WITH       *
+000180*                    DETAIL LINES AND CONTROL TOTALS.         *
+000190*  2026-08-09  JLH   ADDED YEAR-TO-DATE ACCUMULATORS TO THE   *
+000200*                    EMPLOYEE RECORD.                         *
+000210*  2026-08-09  JLH   ADDED PRE-CALCULATION INPUT VALIDATION   *
+000220*                    AND AN EXCEPTION REPORT FOR RECORDS      *
+000230*                    THAT FAIL IT.                            *
+000240*  2026-08-09  JLH   ADDED AN AUDIT-LOG RECORDING RUN DATE/    *
+000250*                    TIME, COUNTS, TOTALS AND OPERATOR/JOB    *
+000260*                    ID FOR EVERY PAYROLL EXECUTION.          *
+000270*  2026-08-09  JLH   ADDED CHECKPOINT/RESTART TO THE           *
+000280*                    EMPLOYEE PROCESSING LOOP.                 *
+000290*  2026-08-09  JLH   ADDED A DIRECT-DEPOSIT FILE OF NACHA       *
+000300*                    ENTRY DETAIL RECORDS, BUILT FROM NEW       *
+000310*                    BANK ROUTING/ACCOUNT FIELDS ON THE         *
+000320*                    EMPLOYEE RECORD AND NET-PAY.               *
+000330*  2026-08-09  JLH   ADDED A DEDUCTION FILE SUPPORTING PRE-TAX  *
+000340*                    AND POST-TAX DEDUCTIONS, APPLIED BETWEEN   *
+000350*                    GROSS PAY, TAX, AND NET PAY CALCULATION.   *
+000360*  2026-08-09  JLH   ADDED PAY-FREQUENCY AND PAY-PERIOD-END-    *
+000370*                    DATE TO THE EMPLOYEE RECORD; OVERTIME      *
+000380*                    THRESHOLD/MULTIPLIER NOW COME FROM A       *
+000390*                    PER-FREQUENCY TABLE INSTEAD OF ONE FLAT    *
+000400*                    WEEKLY CONSTANT.                          *
+000410*  2026-08-09  JLH   RESTART NOW REOPENS THE REGISTER,          *
+000420*                    EXCEPTION, AUDIT AND DIRECT-DEPOSIT FILES   *
+000430*                    EXTEND INSTEAD OF TRUNCATING THEM; THE      *
+000440*                    CHECKPOINT FILE IS CLEARED ON A NORMAL      *
+000450*                    COMPLETION; DEDUCTION MATCHING NOW ALSO     *
+000460*                    TESTS DEDUCTION-FILE-EOF SO IT CANNOT       *
+000470*                    LOOP FOREVER; MAXIMUM REASONABLE HOURS IS   *
+000480*                    NOW LOOKED UP PER PAY FREQUENCY; AND       *
+000490*                    PAY-FREQUENCY IS NOW VALIDATED.             *
+000500*-----------------------------------------------------------*
+000510*
+000520 ENVIRONMENT DIVISION.
+000530 CONFIGURATION SECTION.
+000540 SOURCE-COMPUTER.   ROSETTA.
+000550 OBJECT-COMPUTER.   ROSETTA.
+000560*
+000570 INPUT-OUTPUT SECTION.
+000580 FILE-CONTROL.
+000590     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+000600         ORGANIZATION IS INDEXED
+000610         ACCESS MODE IS SEQUENTIAL
+000620         RECORD KEY IS EMP-ID
+000630         FILE STATUS IS WS-EMPLOYEE-MASTER-STATUS.
+000640*
+000650     SELECT PAYROLL-REGISTER ASSIGN TO "PAYREG"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-PAYROLL-REGISTER-STATUS.
+000680*
+000690     SELECT EXCEPTION-REPORT ASSIGN TO "PAYEXCP"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS WS-EXCEPTION-REPORT-STATUS.
+000720*
+000730     SELECT AUDIT-LOG ASSIGN TO "PAYAUDT"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WS-AUDIT-LOG-STATUS.
+000760*
+000770     SELECT CHECKPOINT-FILE ASSIGN TO "PAYCKPT"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+000800*
+000810     SELECT DIRECT-DEPOSIT-FILE ASSIGN TO "PAYACH"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS WS-DIRECT-DEPOSIT-STATUS.
+000840*
+000850     SELECT DEDUCTION-FILE ASSIGN TO "PAYDEDN"
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS WS-DEDUCTION-FILE-STATUS.
+000880*
+000890 DATA DIVISION.
+000900 FILE SECTION.
+000910*
+000920 FD  EMPLOYEE-MASTER
+000930     LABEL RECORDS ARE STANDARD.
+000940 01  EMPLOYEE-RECORD.
+000950     05  EMP-ID               PIC 9(06).
+000960     05  EMP-NAME             PIC X(30).
+000970     05  HOURS-WORKED         PIC S9(03)V99.
+000980     05  HOURLY-RATE          PIC 9(03)V99.
+000990     05  GROSS-PAY            PIC 9(07)V99.
+001000     05  TAX-AMOUNT           PIC 9(07)V99.
+001010     05  NET-PAY              PIC 9(07)V99.
+001020     05  YTD-GROSS            PIC 9(09)V99.
+001030     05  YTD-TAX              PIC 9(09)V99.
+001040     05  YTD-NET              PIC 9(09)V99.
+001050     05  EMP-BANK-ROUTING-NUMBER  PIC 9(09).
+001060     05  EMP-BANK-ACCOUNT-NUMBER  PIC X(17).
+001070     05  EMP-BANK-ACCOUNT-TYPE    PIC X(01).
+001080         88  CHECKING-ACCOUNT         VALUE "C".
+001090         88  SAVINGS-ACCOUNT          VALUE "S".
+001100     05  PAY-FREQUENCY        PIC X(01).
+001110         88  WEEKLY-PAY               VALUE "W".
+001120         88  BIWEEKLY-PAY             VALUE "B".
+001130         88  SEMIMONTHLY-PAY          VALUE "S".
+001140         88  MONTHLY-PAY              VALUE "M".
+001150     05  PAY-PERIOD-END-DATE  PIC 9(08).
+001160*
+001170 FD  PAYROLL-REGISTER
+001180     LABEL RECORDS ARE STANDARD.
+001190 01  PAYROLL-REGISTER-RECORD    PIC X(115).
+001200*
+001210 FD  EXCEPTION-REPORT
+001220     LABEL RECORDS ARE STANDARD.
+001230 01  EXCEPTION-REPORT-RECORD    PIC X(100).
+001240*
+001250 FD  AUDIT-LOG
+001260     LABEL RECORDS ARE STANDARD.
+001270 01  AUDIT-LOG-RECORD           PIC X(103).
+001280*
+001290 FD  CHECKPOINT-FILE
+001300     LABEL RECORDS ARE STANDARD.
+001310 01  CHECKPOINT-FILE-RECORD     PIC X(100).
+001320*
+001330 FD  DIRECT-DEPOSIT-FILE
+001340     LABEL RECORDS ARE STANDARD.
+001350 01  DIRECT-DEPOSIT-RECORD      PIC X(094).
+001360*
+001370 FD  DEDUCTION-FILE
+001380     LABEL RECORDS ARE STANDARD.
+001390 01  DEDUCTION-FILE-RECORD      PIC X(050).
+001400*
+001410 WORKING-STORAGE SECTION.
+001420 01  CONSTANTS.
+001430*    OVERTIME THRESHOLDS, OVERTIME MULTIPLIERS, AND MAXIMUM
+001440*    REASONABLE HOURS ALL VARY BY PAY FREQUENCY AND ARE CARRIED
+001450*    IN PAY-FREQUENCY-TABLE BELOW INSTEAD OF AS FLAT CONSTANTS.
+001460     05  CHECKPOINT-INTERVAL  PIC 9(05) COMP VALUE 100.
+001470*    ORIGINATING-DFI-ID IS OUR BANK'S ACH ROUTING NUMBER FOR
+001480*    THE TRACE NUMBER FIELD -- REVIEW IF WE CHANGE BANKS.
+001490     05  ORIGINATING-DFI-ID   PIC 9(08) VALUE ZERO.
+001500*
+001510     COPY WHTABLE.
+001520*
+001530 01  PAY-FREQUENCY-TABLE.
+001540     05  PAY-FREQUENCY-ENTRY     OCCURS 4 TIMES
+001550                                 INDEXED BY PF-IDX.
+001560         10  PF-FREQUENCY-CODE       PIC X(01).
+001570         10  PF-OVERTIME-THRESHOLD   PIC 9(03)V99.
+001580         10  PF-OVERTIME-MULTIPLIER  PIC 9V99.
+001590         10  PF-MAX-REASONABLE-HOURS PIC 9(03)V99.
+001600*
+001610 01  WS-FILE-STATUSES.
+001620     05  WS-EMPLOYEE-MASTER-STATUS   PIC X(02) VALUE "00".
+001630         88  EMPLOYEE-MASTER-OK          VALUE "00".
+001640         88  EMPLOYEE-MASTER-EOF         VALUE "10".
+001650     05  WS-PAYROLL-REGISTER-STATUS  PIC X(02) VALUE "00".
+001660         88  PAYROLL-REGISTER-OK         VALUE "00".
+001670     05  WS-EXCEPTION-REPORT-STATUS  PIC X(02) VALUE "00".
+001680         88  EXCEPTION-REPORT-OK         VALUE "00".
+001690     05  WS-AUDIT-LOG-STATUS         PIC X(02) VALUE "00".
+001700         88  AUDIT-LOG-OK                VALUE "00".
+001710     05  WS-CHECKPOINT-FILE-STATUS   PIC X(02) VALUE "00".
+001720         88  CHECKPOINT-FILE-OK          VALUE "00".
+001730         88  CHECKPOINT-FILE-EOF         VALUE "10".
+001740         88  CHECKPOINT-FILE-NOT-FOUND   VALUE "35".
+001750     05  WS-DIRECT-DEPOSIT-STATUS    PIC X(02) VALUE "00".
+001760         88  DIRECT-DEPOSIT-FILE-OK      VALUE "00".
+001770     05  WS-DEDUCTION-FILE-STATUS    PIC X(02) VALUE "00".
+001780         88  DEDUCTION-FILE-OK           VALUE "00".
+001790         88  DEDUCTION-FILE-EOF          VALUE "10".
+001800*
+001810 01  WS-SWITCHES.
+001820     05  WS-END-OF-FILE-SW    PIC X(01) VALUE "N".
+001830         88  END-OF-FILE             VALUE "Y".
+001840     05  WS-VALID-RECORD-SW   PIC X(01) VALUE "Y".
+001850         88  RECORD-IS-VALID          VALUE "Y".
+001860         88  RECORD-IS-INVALID        VALUE "N".
+001870     05  WS-RESTART-SW        PIC X(01) VALUE "N".
+001880         88  RESTART-REQUESTED        VALUE "Y".
+001890     05  WS-CHECKPOINT-OPEN-SW PIC X(01) VALUE "N".
+001900         88  CHECKPOINT-FILE-OPEN     VALUE "Y".
+001910     05  WS-DEDUCTION-OPEN-SW  PIC X(01) VALUE "N".
+001920         88  DEDUCTION-FILE-OPEN      VALUE "Y".
+001930*
+001940 01  WS-CONTROL-TOTALS.
+001950     05  WS-EMPLOYEE-COUNT        PIC 9(07) COMP VALUE ZERO.
+001960     05  WS-TOTAL-GROSS-PAY       PIC 9(09)V99 VALUE ZERO.
+001970     05  WS-TOTAL-TAX-AMOUNT      PIC 9(09)V99 VALUE ZERO.
+001980     05  WS-TOTAL-NET-PAY         PIC 9(09)V99 VALUE ZERO.
+001990     05  WS-EXCEPTION-COUNT       PIC 9(07) COMP VALUE ZERO.
+002000*    COUNTS EVERY RECORD READ, VALID OR NOT, SO THE CHECKPOINT
+002010*    INTERVAL BELOW FIRES EVERY CHECKPOINT-INTERVAL-TH RECORD
+002020*    REGARDLESS OF HOW MANY OF THEM TURNED OUT TO BE EXCEPTIONS.
+002030     05  WS-RECORDS-PROCESSED-COUNT PIC 9(07) COMP VALUE ZERO.
+002040*
+002050 01  WS-EXCEPTION-REASON          PIC X(40) VALUE SPACES.
+002060*
+002070 01  WS-RESTART-EMP-ID            PIC 9(06) VALUE ZERO.
+002080*
+002090 01  WS-DEDUCTION-LINE.
+002100     05  DED-EMP-ID               PIC 9(06).
+002110     05  FILLER                   PIC X(02) VALUE SPACES.
+002120     05  DED-TYPE-CODE            PIC X(02).
+002130     05  FILLER                   PIC X(02) VALUE SPACES.
+002140     05  DED-CALC-METHOD          PIC X(01).
+002150         88  DEDUCTION-IS-FLAT-AMOUNT  VALUE "F".
+002160         88  DEDUCTION-IS-PERCENT      VALUE "P".
+002170     05  FILLER                   PIC X(02) VALUE SPACES.
+002180     05  DED-AMOUNT-OR-PERCENT    PIC 9(05)V9999.
+002190     05  FILLER                   PIC X(02) VALUE SPACES.
+002200     05  DED-TAX-TREATMENT        PIC X(01).
+002210         88  PRE-TAX-DEDUCTION         VALUE "B".
+002220         88  POST-TAX-DEDUCTION        VALUE "A".
+002230     05  FILLER                   PIC X(23) VALUE SPACES.
+002240*
+002250 01  WS-DEDUCTION-TOTALS.
+002260     05  WS-PRETAX-DEDUCTION-TOTAL   PIC 9(07)V99 VALUE ZERO.
+002270     05  WS-POSTTAX-DEDUCTION-TOTAL  PIC 9(07)V99 VALUE ZERO.
+002280*
+002290 01  WS-DEDUCTION-AMOUNT          PIC 9(07)V99 VALUE ZERO.
+002300*
+002310 01  WS-TAXABLE-GROSS-PAY         PIC 9(07)V99 VALUE ZERO.
+002320*
+002330 01  WS-CHECKPOINT-TEST.
+002340     05  WS-CHECKPOINT-QUOTIENT   PIC 9(07) COMP VALUE ZERO.
+002350     05  WS-CHECKPOINT-REMAINDER  PIC 9(07) COMP VALUE ZERO.
+002360*
+002370 01  WS-RUN-IDENTIFICATION.
+002380     05  WS-RUN-DATE              PIC 9(08).
+002390     05  WS-RUN-TIME              PIC 9(08).
+002400     05  WS-OPERATOR-ID           PIC X(08) VALUE "BATCH".
+002410     05  WS-JOB-ID                PIC X(08) VALUE "PAYROLL1".
+002420*
+002430 01  WS-PAYROLL-DETAIL-LINE.
+002440     05  PR-EMP-ID                PIC 9(06).
+002450     05  FILLER                   PIC X(02) VALUE SPACES.
+002460     05  PR-EMP-NAME              PIC X(30).
+002470     05  FILLER                   PIC X(02) VALUE SPACES.
+002480     05  PR-HOURS-WORKED          PIC ZZ9.99.
+002490     05  FILLER                   PIC X(02) VALUE SPACES.
+002500     05  PR-GROSS-PAY             PIC Z,ZZZ,ZZ9.99.
+002510     05  FILLER                   PIC X(02) VALUE SPACES.
+002520     05  PR-TAX-AMOUNT            PIC Z,ZZZ,ZZ9.99.
+002530     05  FILLER                   PIC X(02) VALUE SPACES.
+002540     05  PR-NET-PAY               PIC Z,ZZZ,ZZ9.99.
+002550     05  FILLER                   PIC X(02) VALUE SPACES.
+002560     05  PR-PAY-PERIOD-END-DATE   PIC 9(08).
+002570     05  FILLER                   PIC X(17) VALUE SPACES.
+002580*
+002590 01  WS-PAYROLL-TOTAL-LINE.
+002600     05  FILLER                   PIC X(10) VALUE SPACES.
+002610     05  PR-TOTAL-LABEL           PIC X(30) VALUE
+002620         "**** CONTROL TOTALS ****".
+002630     05  FILLER                   PIC X(02) VALUE SPACES.
+002640     05  PR-TOTAL-GROSS-PAY       PIC Z,ZZZ,ZZ9.99.
+002650     05  FILLER                   PIC X(02) VALUE SPACES.
+002660     05  PR-TOTAL-TAX-AMOUNT      PIC Z,ZZZ,ZZ9.99.
+002670     05  FILLER                   PIC X(02) VALUE SPACES.
+002680     05  PR-TOTAL-NET-PAY         PIC Z,ZZZ,ZZ9.99.
+002690     05  FILLER                   PIC X(27) VALUE SPACES.
+002700*
+002710 01  WS-EXCEPTION-LINE.
+002720     05  EXC-EMP-ID               PIC 9(06).
+002730     05  FILLER                   PIC X(02) VALUE SPACES.
+002740     05  EXC-EMP-NAME             PIC X(30).
+002750     05  FILLER                   PIC X(02) VALUE SPACES.
+002760     05  EXC-REASON               PIC X(40).
+002770     05  FILLER                   PIC X(18) VALUE SPACES.
+002780*
+002790 01  WS-AUDIT-LOG-LINE.
+002800     05  AUD-RUN-DATE             PIC 9(08).
+002810     05  FILLER                   PIC X(02) VALUE SPACES.
+002820     05  AUD-RUN-TIME             PIC 9(08).
+002830     05  FILLER                   PIC X(02) VALUE SPACES.
+002840     05  AUD-RECORD-COUNT         PIC ZZZ,ZZ9.
+002850     05  FILLER                   PIC X(02) VALUE SPACES.
+002860     05  AUD-EXCEPTION-COUNT      PIC ZZZ,ZZ9.
+002870     05  FILLER                   PIC X(02) VALUE SPACES.
+002880     05  AUD-TOTAL-GROSS-PAY      PIC Z,ZZZ,ZZ9.99.
+002890     05  FILLER                   PIC X(02) VALUE SPACES.
+002900     05  AUD-TOTAL-TAX-AMOUNT     PIC Z,ZZZ,ZZ9.99.
+002910     05  FILLER                   PIC X(02) VALUE SPACES.
+002920     05  AUD-TOTAL-NET-PAY        PIC Z,ZZZ,ZZ9.99.
+002930     05  FILLER                   PIC X(02) VALUE SPACES.
+002940     05  AUD-OPERATOR-ID          PIC X(08).
+002950     05  FILLER                   PIC X(02) VALUE SPACES.
+002960     05  AUD-JOB-ID               PIC X(08).
+002970     05  FILLER                   PIC X(05) VALUE SPACES.
+002980*
+002990 01  WS-CHECKPOINT-LINE.
+003000     05  CKPT-LAST-EMP-ID         PIC 9(06).
+003010     05  FILLER                   PIC X(02) VALUE SPACES.
+003020     05  CKPT-EMPLOYEE-COUNT      PIC 9(07).
+003030     05  FILLER                   PIC X(02) VALUE SPACES.
+003040     05  CKPT-EXCEPTION-COUNT     PIC 9(07).
+003050     05  FILLER                   PIC X(02) VALUE SPACES.
+003060     05  CKPT-TOTAL-GROSS-PAY     PIC 9(09)V99.
+003070     05  FILLER                   PIC X(02) VALUE SPACES.
+003080     05  CKPT-TOTAL-TAX-AMOUNT    PIC 9(09)V99.
+003090     05  FILLER                   PIC X(02) VALUE SPACES.
+003100     05  CKPT-TOTAL-NET-PAY       PIC 9(09)V99.
+003110     05  FILLER                   PIC X(23) VALUE SPACES.
+003120*
+003130*    NACHA-STYLE ENTRY DETAIL (TYPE 6) RECORD, 94 BYTES, ONE
+003140*    PER EMPLOYEE, FOR IMPORT INTO OUR BANK'S ACH ORIGINATION
+003150*    SYSTEM.  FILE/BATCH HEADER AND CONTROL RECORDS ARE
+003160*    SUPPLIED BY THE BANK'S IMPORT UTILITY, NOT BY THIS JOB.
+003170 01  WS-DIRECT-DEPOSIT-LINE.
+003180     05  DD-RECORD-TYPE-CODE      PIC X(01) VALUE "6".
+003190     05  DD-TRANSACTION-CODE      PIC X(02) VALUE "22".
+003200     05  DD-RECEIVING-DFI-ID      PIC 9(08).
+003210     05  DD-CHECK-DIGIT           PIC 9(01).
+003220     05  DD-DFI-ACCOUNT-NUMBER    PIC X(17).
+003230     05  DD-AMOUNT                PIC 9(08)V99.
+003240     05  DD-INDIVIDUAL-ID-NUMBER  PIC X(15).
+003250     05  DD-INDIVIDUAL-NAME       PIC X(22).
+003260     05  DD-DISCRETIONARY-DATA    PIC X(02) VALUE SPACES.
+003270     05  DD-ADDENDA-RECORD-IND    PIC X(01) VALUE "0".
+003280     05  DD-TRACE-NUMBER.
+003290         10  DD-TRACE-ODFI-ID     PIC 9(08).
+003300         10  DD-TRACE-SEQUENCE    PIC 9(07).
+003310*
+003320 PROCEDURE DIVISION.
+003330*
+003340*-----------------------------------------------------------*
+003350*  0000-MAIN-LOGIC                                          *
+003360*  DRIVES THE PAYROLL RUN, ONE EMPLOYEE PER MASTER RECORD,   *
+003370*  UNTIL THE EMPLOYEE-MASTER FILE IS EXHAUSTED.              *
+003380*-----------------------------------------------------------*
+003390 0000-MAIN-LOGIC.
+003400     PERFORM 1000-INITIALIZATION
+003410         THRU 1000-INITIALIZATION-EXIT.
+003420*
+003430     PERFORM 2000-PROCESS-ONE-EMPLOYEE
+003440         THRU 2000-PROCESS-ONE-EMPLOYEE-EXIT
+003450         UNTIL END-OF-FILE.
+003460*
+003470     PERFORM 9000-TERMINATION
+003480         THRU 9000-TERMINATION-EXIT.
+003490*
+003500     STOP RUN.
+003510*
+003520*-----------------------------------------------------------*
+003530*  1000-INITIALIZATION                                      *
+003540*  OPENS THE EMPLOYEE MASTER AND PRIMES THE READ LOOP.       *
+003550*-----------------------------------------------------------*
+003560 1000-INITIALIZATION.
+003570     OPEN I-O EMPLOYEE-MASTER.
+003580     IF NOT EMPLOYEE-MASTER-OK
+003590         DISPLAY "PAYROLL-CALCULATOR: UNABLE TO OPEN EMPMAST, "
+003600             "STATUS = " WS-EMPLOYEE-MASTER-STATUS
+003610         MOVE "Y" TO WS-END-OF-FILE-SW
+003620         GO TO 1000-INITIALIZATION-EXIT
+003630     END-IF.
+003640*
+003650     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003660     ACCEPT WS-RUN-TIME FROM TIME.
+003670*
+003680     PERFORM 1200-LOAD-WITHHOLDING-TABLE
+003690         THRU 1200-LOAD-WITHHOLDING-TABLE-EXIT.
+003700*
+003710     PERFORM 1250-LOAD-PAY-FREQUENCY-TABLE
+003720         THRU 1250-LOAD-PAY-FREQUENCY-TABLE-EXIT.
+003730*
+003740     PERFORM 1300-CHECK-FOR-RESTART
+003750         THRU 1300-CHECK-FOR-RESTART-EXIT.
+003760*
+003770*    ON A RESTART THE PAYROLL REGISTER, EXCEPTION REPORT,
+003780*    AUDIT LOG AND DIRECT-DEPOSIT FILE FROM THE ABENDED RUN
+003790*    ARE APPENDED TO, NOT TRUNCATED, SO THE WORK THEY ALREADY
+003800*    HOLD SURVIVES THE RESTART.
+003810     IF RESTART-REQUESTED
+003820         OPEN EXTEND PAYROLL-REGISTER
+003830     ELSE
+003840         OPEN OUTPUT PAYROLL-REGISTER
+003850     END-IF.
+003860     IF NOT PAYROLL-REGISTER-OK
+003870         DISPLAY "PAYROLL-CALCULATOR: UNABLE TO OPEN PAYREG, "
+003880             "STATUS = " WS-PAYROLL-REGISTER-STATUS
+003890         MOVE "Y" TO WS-END-OF-FILE-SW
+003900         GO TO 1000-INITIALIZATION-EXIT
+003910     END-IF.
+003920*
+003930     IF RESTART-REQUESTED
+003940         OPEN EXTEND EXCEPTION-REPORT
+003950     ELSE
+003960         OPEN OUTPUT EXCEPTION-REPORT
+003970     END-IF.
+003980     IF NOT EXCEPTION-REPORT-OK
+003990         DISPLAY "PAYROLL-CALCULATOR: UNABLE TO OPEN PAYEXCP, "
+004000             "STATUS = " WS-EXCEPTION-REPORT-STATUS
+004010         MOVE "Y" TO WS-END-OF-FILE-SW
+004020         GO TO 1000-INITIALIZATION-EXIT
+004030     END-IF.
+004040*
+004050     IF RESTART-REQUESTED
+004060         OPEN EXTEND AUDIT-LOG
+004070     ELSE
+004080         OPEN OUTPUT AUDIT-LOG
+004090     END-IF.
+004100     IF NOT AUDIT-LOG-OK
+004110         DISPLAY "PAYROLL-CALCULATOR: UNABLE TO OPEN PAYAUDT, "
+004120             "STATUS = " WS-AUDIT-LOG-STATUS
+004130         MOVE "Y" TO WS-END-OF-FILE-SW
+004140         GO TO 1000-INITIALIZATION-EXIT
+004150     END-IF.
+004160*
+004170     IF RESTART-REQUESTED
+004180         OPEN EXTEND DIRECT-DEPOSIT-FILE
+004190     ELSE
+004200         OPEN OUTPUT DIRECT-DEPOSIT-FILE
+004210     END-IF.
+004220     IF NOT DIRECT-DEPOSIT-FILE-OK
+004230         DISPLAY "PAYROLL-CALCULATOR: UNABLE TO OPEN PAYACH, "
+004240             "STATUS = " WS-DIRECT-DEPOSIT-STATUS
+004250         MOVE "Y" TO WS-END-OF-FILE-SW
+004260         GO TO 1000-INITIALIZATION-EXIT
+004270     END-IF.
+004280*
+004290     IF RESTART-REQUESTED
+004300         MOVE WS-RESTART-EMP-ID TO EMP-ID
+004310         START EMPLOYEE-MASTER KEY IS GREATER THAN EMP-ID
+004320             INVALID KEY
+004330                 MOVE "Y" TO WS-END-OF-FILE-SW
+004340         END-START
+004350     END-IF.
+004360*
+004370*    PAYCKPT IS ALWAYS OPENED EXTEND FIRST, REGARDLESS OF
+004380*    RESTART-REQUESTED, SINCE IT MUST BE APPENDED TO ACROSS
+004390*    CHECKPOINTS WITHIN A SINGLE RUN AS WELL AS ACROSS RESTARTS.
+004400*    ON A BRAND-NEW ENVIRONMENT PAYCKPT WON'T EXIST YET, SO THE
+004410*    EXTEND FAILS FILE-NOT-FOUND; FALL BACK TO OPEN OUTPUT TO
+004420*    CREATE IT.
+004430     OPEN EXTEND CHECKPOINT-FILE.
+004440     IF CHECKPOINT-FILE-NOT-FOUND
+004450         OPEN OUTPUT CHECKPOINT-FILE
+004460     END-IF.
+004470     IF CHECKPOINT-FILE-OK
+004480         MOVE "Y" TO WS-CHECKPOINT-OPEN-SW
+004490     ELSE
+004500         DISPLAY "PAYROLL-CALCULATOR: UNABLE TO OPEN PAYCKPT, "
+004510             "STATUS = " WS-CHECKPOINT-FILE-STATUS
+004520     END-IF.
+004530*
+004540     PERFORM 1400-OPEN-DEDUCTION-FILE
+004550         THRU 1400-OPEN-DEDUCTION-FILE-EXIT.
+004560*
+004570     IF NOT END-OF-FILE
+004580         PERFORM 2900-READ-EMPLOYEE-MASTER
+004590             THRU 2900-READ-EMPLOYEE-MASTER-EXIT
+004600     END-IF.
+004610*
+004620 1000-INITIALIZATION-EXIT.
+004630     EXIT.
+004640*
+004650*-----------------------------------------------------------*
+004660*  1200-LOAD-WITHHOLDING-TABLE                              *
+004670*  LOADS THE GRADUATED FEDERAL/FICA/MEDICARE WITHHOLDING     *
+004680*  BRACKETS.  RATES ARE PER OUR CURRENT PAYROLL TAX          *
+004690*  SCHEDULE; REVIEW ANNUALLY WHEN THE SCHEDULE IS REISSUED.  *
+004700*-----------------------------------------------------------*
+004710 1200-LOAD-WITHHOLDING-TABLE.
+004720     MOVE 0000000.00 TO WH-BRACKET-LOW (1).
+004730     MOVE 0000500.00 TO WH-BRACKET-HIGH (1).
+004740     MOVE .100       TO WH-FEDERAL-RATE (1).
+004750     MOVE .062       TO WH-FICA-RATE (1).
+004760     MOVE .0145      TO WH-MEDICARE-RATE (1).
+004770*
+004780     MOVE 0000500.01 TO WH-BRACKET-LOW (2).
+004790     MOVE 0001500.00 TO WH-BRACKET-HIGH (2).
+004800     MOVE .150       TO WH-FEDERAL-RATE (2).
+004810     MOVE .062       TO WH-FICA-RATE (2).
+004820     MOVE .0145      TO WH-MEDICARE-RATE (2).
+004830*
+004840     MOVE 0001500.01 TO WH-BRACKET-LOW (3).
+004850     MOVE 0003000.00 TO WH-BRACKET-HIGH (3).
+004860     MOVE .220       TO WH-FEDERAL-RATE (3).
+004870     MOVE .062       TO WH-FICA-RATE (3).
+004880     MOVE .0145      TO WH-MEDICARE-RATE (3).
+004890*
+004900     MOVE 0003000.01 TO WH-BRACKET-LOW (4).
+004910     MOVE 0006000.00 TO WH-BRACKET-HIGH (4).
+004920     MOVE .280       TO WH-FEDERAL-RATE (4).
+004930     MOVE .062       TO WH-FICA-RATE (4).
+004940     MOVE .0145      TO WH-MEDICARE-RATE (4).
+004950*
+004960     MOVE 0006000.01 TO WH-BRACKET-LOW (5).
+004970     MOVE 9999999.99 TO WH-BRACKET-HIGH (5).
+004980     MOVE .320       TO WH-FEDERAL-RATE (5).
+004990     MOVE .062       TO WH-FICA-RATE (5).
+005000     MOVE .0145      TO WH-MEDICARE-RATE (5).
+005010*
+005020 1200-LOAD-WITHHOLDING-TABLE-EXIT.
+005030     EXIT.
+005040*
+005050*-----------------------------------------------------------*
+005060*  1250-LOAD-PAY-FREQUENCY-TABLE                            *
+005070*  LOADS THE OVERTIME THRESHOLD, OVERTIME MULTIPLIER, AND    *
+005080*  MAXIMUM REASONABLE HOURS THAT APPLY TO EACH PAY FREQUENCY  *
+005090*  WE SUPPORT.  THE MULTIPLIER IS THE SAME 1.5X REQUIRED BY   *
+005100*  LAW FOR ALL FREQUENCIES; THE THRESHOLD (THE HOURS IN ONE   *
+005110*  FULL PAY PERIOD AT A 40-HOUR WORK WEEK) AND THE MAXIMUM    *
+005120*  REASONABLE HOURS (THE PHYSICAL HOURS IN ONE FULL PAY       *
+005130*  PERIOD, 24 HOURS A DAY) BOTH CHANGE WITH THE FREQUENCY.    *
+005140*-----------------------------------------------------------*
+005150 1250-LOAD-PAY-FREQUENCY-TABLE.
+005160     MOVE "W"    TO PF-FREQUENCY-CODE (1).
+005170     MOVE 040.00 TO PF-OVERTIME-THRESHOLD (1).
+005180     MOVE 1.5    TO PF-OVERTIME-MULTIPLIER (1).
+005190     MOVE 168.00 TO PF-MAX-REASONABLE-HOURS (1).
+005200*
+005210     MOVE "B"    TO PF-FREQUENCY-CODE (2).
+005220     MOVE 080.00 TO PF-OVERTIME-THRESHOLD (2).
+005230     MOVE 1.5    TO PF-OVERTIME-MULTIPLIER (2).
+005240     MOVE 336.00 TO PF-MAX-REASONABLE-HOURS (2).
+005250*
+005260     MOVE "S"    TO PF-FREQUENCY-CODE (3).
+005270     MOVE 086.67 TO PF-OVERTIME-THRESHOLD (3).
+005280     MOVE 1.5    TO PF-OVERTIME-MULTIPLIER (3).
+005290     MOVE 360.00 TO PF-MAX-REASONABLE-HOURS (3).
+005300*
+005310     MOVE "M"    TO PF-FREQUENCY-CODE (4).
+005320     MOVE 173.33 TO PF-OVERTIME-THRESHOLD (4).
+005330     MOVE 1.5    TO PF-OVERTIME-MULTIPLIER (4).
+005340     MOVE 744.00 TO PF-MAX-REASONABLE-HOURS (4).
+005350*
+005360 1250-LOAD-PAY-FREQUENCY-TABLE-EXIT.
+005370     EXIT.
+005380*
+005390*-----------------------------------------------------------*
+005400*  1300-CHECK-FOR-RESTART                                   *
+005410*  LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT ABENDED   *
+005420*  PARTWAY THROUGH THE EMPLOYEE-MASTER FILE.  IF ONE IS      *
+005430*  FOUND, THE LAST EMP-ID PROCESSED AND THE RUNNING CONTROL  *
+005440*  TOTALS ARE RECOVERED SO THE RUN CAN RESUME AFTER IT       *
+005450*  INSTEAD OF REPROCESSING THE WHOLE ROSTER.                 *
+005460*-----------------------------------------------------------*
+005470 1300-CHECK-FOR-RESTART.
+005480     OPEN INPUT CHECKPOINT-FILE.
+005490     IF NOT CHECKPOINT-FILE-OK
+005500         GO TO 1300-CHECK-FOR-RESTART-EXIT
+005510     END-IF.
+005520*
+005530     PERFORM 1320-READ-CHECKPOINT-RECORD
+005540         THRU 1320-READ-CHECKPOINT-RECORD-EXIT
+005550         UNTIL CHECKPOINT-FILE-EOF.
+005560*
+005570     CLOSE CHECKPOINT-FILE.
+005580*
+005590     IF CKPT-LAST-EMP-ID NOT = ZERO
+005600         MOVE "Y"              TO WS-RESTART-SW
+005610         MOVE CKPT-LAST-EMP-ID TO WS-RESTART-EMP-ID
+005620         MOVE CKPT-EMPLOYEE-COUNT  TO WS-EMPLOYEE-COUNT
+005630         MOVE CKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+005640         MOVE CKPT-TOTAL-GROSS-PAY TO WS-TOTAL-GROSS-PAY
+005650         MOVE CKPT-TOTAL-TAX-AMOUNT TO WS-TOTAL-TAX-AMOUNT
+005660         MOVE CKPT-TOTAL-NET-PAY   TO WS-TOTAL-NET-PAY
+005670         COMPUTE WS-RECORDS-PROCESSED-COUNT =
+005680             WS-EMPLOYEE-COUNT + WS-EXCEPTION-COUNT
+005690         DISPLAY "PAYROLL-CALCULATOR: RESTARTING AFTER EMP-ID "
+005700             CKPT-LAST-EMP-ID
+005710     END-IF.
+005720*
+005730 1300-CHECK-FOR-RESTART-EXIT.
+005740     EXIT.
+005750*
+005760*-----------------------------------------------------------*
+005770*  1320-READ-CHECKPOINT-RECORD                               *
+005780*  READS ONE CHECKPOINT RECORD.  THE LOOP IN 1300 KEEPS THE   *
+005790*  LAST RECORD READ, SINCE CHECKPOINTS ARE APPENDED AND THE   *
+005800*  MOST RECENT ONE IS THE LATEST RESTART POINT.              *
+005810*-----------------------------------------------------------*
+005820 1320-READ-CHECKPOINT-RECORD.
+005830     READ CHECKPOINT-FILE INTO WS-CHECKPOINT-LINE
+005840         AT END
+005850             MOVE "10" TO WS-CHECKPOINT-FILE-STATUS
+005860     END-READ.
+005870*
+005880 1320-READ-CHECKPOINT-RECORD-EXIT.
+005890     EXIT.
+005900*
+005910*-----------------------------------------------------------*
+005920*  1400-OPEN-DEDUCTION-FILE                                 *
+005930*  OPENS THE PRE-TAX/POST-TAX DEDUCTION FILE AND PRIMES THE  *
+005940*  READ-AHEAD USED TO MATCH DEDUCTION RECORDS AGAINST THE    *
+005950*  EMPLOYEE CURRENTLY BEING PROCESSED.  A MISSING DEDUCTION  *
+005960*  FILE IS NOT FATAL -- IT SIMPLY MEANS NO EMPLOYEE HAS ANY  *
+005970*  DEDUCTIONS THIS RUN.                                     *
+005980*-----------------------------------------------------------*
+005990 1400-OPEN-DEDUCTION-FILE.
+006000     OPEN INPUT DEDUCTION-FILE.
+006010     IF NOT DEDUCTION-FILE-OK
+006020         DISPLAY "PAYROLL-CALCULATOR: NO DEDUCTION FILE PRESENT, "
+006030             "STATUS = " WS-DEDUCTION-FILE-STATUS
+006040         MOVE "10"   TO WS-DEDUCTION-FILE-STATUS
+006050         MOVE 999999 TO DED-EMP-ID
+006060         GO TO 1400-OPEN-DEDUCTION-FILE-EXIT
+006070     END-IF.
+006080*
+006090     MOVE "Y" TO WS-DEDUCTION-OPEN-SW.
+006100     PERFORM 1420-READ-DEDUCTION-RECORD
+006110         THRU 1420-READ-DEDUCTION-RECORD-EXIT.
+006120*
+006130 1400-OPEN-DEDUCTION-FILE-EXIT.
+006140     EXIT.
+006150*
+006160*-----------------------------------------------------------*
+006170*  1420-READ-DEDUCTION-RECORD                                *
+006180*  READS ONE DEDUCTION RECORD AHEAD.  AT END-OF-FILE,        *
+006190*  DEDUCTION-FILE-EOF IS SET SO 3050-APPLY-DEDUCTIONS STOPS   *
+006200*  MATCHING REGARDLESS OF DED-EMP-ID; THE SENTINEL MOVED      *
+006210*  INTO DED-EMP-ID IS ONLY A SECOND LINE OF DEFENSE.          *
+006220*-----------------------------------------------------------*
+006230 1420-READ-DEDUCTION-RECORD.
+006240     READ DEDUCTION-FILE INTO WS-DEDUCTION-LINE
+006250         AT END
+006260             MOVE "10"   TO WS-DEDUCTION-FILE-STATUS
+006270             MOVE 999999 TO DED-EMP-ID
+006280     END-READ.
+006290*
+006300 1420-READ-DEDUCTION-RECORD-EXIT.
+006310     EXIT.
+006320*
+006330*-----------------------------------------------------------*
+006340*  2000-PROCESS-ONE-EMPLOYEE                                *
+006350*  VALIDATES THE CURRENT EMPLOYEE RECORD.  VALID RECORDS ARE *
+006360*  CALCULATED, WRITTEN TO THE PAYROLL REGISTER, AND HAVE      *
+006370*  THEIR CONTROL TOTALS ACCUMULATED; INVALID RECORDS ARE      *
+006380*  WRITTEN TO THE EXCEPTION REPORT INSTEAD.  EITHER WAY THE   *
+006390*  NEXT RECORD IS READ BEFORE RETURNING.                      *
+006400*-----------------------------------------------------------*
+006410 2000-PROCESS-ONE-EMPLOYEE.
+006420     PERFORM 2100-VALIDATE-EMPLOYEE-RECORD
+006430         THRU 2100-VALIDATE-EMPLOYEE-RECORD-EXIT.
+006440*
+006450     IF RECORD-IS-VALID
+006460         PERFORM 3000-CALCULATE-GROSS-PAY
+006470             THRU 3000-CALCULATE-GROSS-PAY-EXIT
+006480*
+006490         PERFORM 3050-APPLY-DEDUCTIONS
+006500             THRU 3050-APPLY-DEDUCTIONS-EXIT
+006510*
+006520         PERFORM 3100-CALCULATE-TAX
+006530             THRU 3100-CALCULATE-TAX-EXIT
+006540*
+006550         PERFORM 3200-CALCULATE-NET-PAY
+006560             THRU 3200-CALCULATE-NET-PAY-EXIT
+006570*
+006580         PERFORM 3300-UPDATE-YTD-TOTALS
+006590             THRU 3300-UPDATE-YTD-TOTALS-EXIT
+006600*
+006610         PERFORM 4000-DISPLAY-RESULTS
+006620             THRU 4000-DISPLAY-RESULTS-EXIT
+006630*
+006640         PERFORM 4100-WRITE-PAYROLL-REGISTER-DETAIL
+006650             THRU 4100-WRITE-PAYROLL-REGISTER-DETAIL-EXIT
+006660*
+006670         PERFORM 4150-WRITE-DIRECT-DEPOSIT-DETAIL
+006680             THRU 4150-WRITE-DIRECT-DEPOSIT-DETAIL-EXIT
+006690*
+006700         PERFORM 4200-REWRITE-EMPLOYEE-MASTER
+006710             THRU 4200-REWRITE-EMPLOYEE-MASTER-EXIT
+006720*
+006730         ADD 1          TO WS-EMPLOYEE-COUNT
+006740         ADD GROSS-PAY  TO WS-TOTAL-GROSS-PAY
+006750         ADD TAX-AMOUNT TO WS-TOTAL-TAX-AMOUNT
+006760         ADD NET-PAY    TO WS-TOTAL-NET-PAY
+006770     ELSE
+006780         PERFORM 2950-WRITE-EXCEPTION-RECORD
+006790             THRU 2950-WRITE-EXCEPTION-RECORD-EXIT
+006800         ADD 1 TO WS-EXCEPTION-COUNT
+006810     END-IF.
+006820*
+006830     ADD 1 TO WS-RECORDS-PROCESSED-COUNT.
+006840*
+006850     IF CHECKPOINT-FILE-OPEN
+006860         DIVIDE WS-RECORDS-PROCESSED-COUNT BY CHECKPOINT-INTERVAL
+006870             GIVING WS-CHECKPOINT-QUOTIENT
+006880             REMAINDER WS-CHECKPOINT-REMAINDER
+006890         IF WS-CHECKPOINT-REMAINDER = ZERO
+006900             PERFORM 8000-WRITE-CHECKPOINT
+006910                 THRU 8000-WRITE-CHECKPOINT-EXIT
+006920         END-IF
+006930     END-IF.
+006940*
+006950     PERFORM 2900-READ-EMPLOYEE-MASTER
+006960         THRU 2900-READ-EMPLOYEE-MASTER-EXIT.
+006970*
+006980 2000-PROCESS-ONE-EMPLOYEE-EXIT.
+006990     EXIT.
+007000*
+007010*-----------------------------------------------------------*
+007020*  2100-VALIDATE-EMPLOYEE-RECORD                            *
+007030*  CHECKS THE CURRENT EMPLOYEE RECORD FOR OBVIOUSLY BAD      *
+007040*  DATA BEFORE PAY IS CALCULATED.  THE FIRST PROBLEM FOUND   *
+007050*  SETS WS-VALID-RECORD-SW TO "N" AND STOPS FURTHER CHECKS.  *
+007060*  HOURS WORKED IS CHECKED AGAINST THE MAXIMUM REASONABLE    *
+007070*  HOURS FOR THIS EMPLOYEE'S OWN PAY FREQUENCY, SINCE A       *
+007080*  WEEKLY CEILING IS NOT A REASONABLE CEILING FOR A MONTHLY   *
+007090*  EMPLOYEE.                                                  *
+007100*-----------------------------------------------------------*
+007110 2100-VALIDATE-EMPLOYEE-RECORD.
+007120     MOVE "Y"    TO WS-VALID-RECORD-SW.
+007130     MOVE SPACES TO WS-EXCEPTION-REASON.
+007140*
+007150     IF EMP-ID = ZERO
+007160         MOVE "N" TO WS-VALID-RECORD-SW
+007170         MOVE "MALFORMED EMPLOYEE ID" TO WS-EXCEPTION-REASON
+007180         GO TO 2100-VALIDATE-EMPLOYEE-RECORD-EXIT
+007190     END-IF.
+007200*
+007210     IF NOT WEEKLY-PAY AND NOT BIWEEKLY-PAY AND
+007220             NOT SEMIMONTHLY-PAY AND NOT MONTHLY-PAY
+007230         MOVE "N" TO WS-VALID-RECORD-SW
+007240         MOVE "INVALID PAY FREQUENCY CODE" TO WS-EXCEPTION-REASON
+007250         GO TO 2100-VALIDATE-EMPLOYEE-RECORD-EXIT
+007260     END-IF.
+007270*
+007280     SET PF-IDX TO 1.
+007290     SEARCH PAY-FREQUENCY-ENTRY
+007300         AT END
+007310             SET PF-IDX TO 1
+007320         WHEN PF-FREQUENCY-CODE (PF-IDX) = PAY-FREQUENCY
+007330             CONTINUE
+007340     END-SEARCH.
+007350*
+007360     IF HOURS-WORKED < ZERO
+007370             OR HOURS-WORKED > PF-MAX-REASONABLE-HOURS (PF-IDX)
+007380         MOVE "N" TO WS-VALID-RECORD-SW
+007390         MOVE "HOURS WORKED OUT OF RANGE" TO WS-EXCEPTION-REASON
+007400         GO TO 2100-VALIDATE-EMPLOYEE-RECORD-EXIT
+007410     END-IF.
+007420*
+007430     IF HOURLY-RATE NOT > ZERO
+007440         MOVE "N" TO WS-VALID-RECORD-SW
+007450         MOVE "HOURLY RATE MUST BE POSITIVE" TO
+007460             WS-EXCEPTION-REASON
+007470     END-IF.
+007480*
+007490 2100-VALIDATE-EMPLOYEE-RECORD-EXIT.
+007500     EXIT.
+007510*
+007520*-----------------------------------------------------------*
+007530*  2900-READ-EMPLOYEE-MASTER                                *
+007540*  READS THE NEXT EMPLOYEE-MASTER RECORD AND SETS THE        *
+007550*  END-OF-FILE SWITCH WHEN THE FILE IS EXHAUSTED.            *
+007560*-----------------------------------------------------------*
+007570 2900-READ-EMPLOYEE-MASTER.
+007580     READ EMPLOYEE-MASTER NEXT RECORD
+007590         AT END
+007600             MOVE "Y" TO WS-END-OF-FILE-SW
+007610     END-READ.
+007620*
+007630 2900-READ-EMPLOYEE-MASTER-EXIT.
+007640     EXIT.
+007650*
+007660*-----------------------------------------------------------*
+007670*  2950-WRITE-EXCEPTION-RECORD                              *
+007680*  WRITES ONE LINE TO THE EXCEPTION REPORT FOR AN EMPLOYEE   *
+007690*  RECORD THAT FAILED VALIDATION.                            *
+007700*-----------------------------------------------------------*
+007710 2950-WRITE-EXCEPTION-RECORD.
+007720     MOVE EMP-ID             TO EXC-EMP-ID.
+007730     MOVE EMP-NAME           TO EXC-EMP-NAME.
+007740     MOVE WS-EXCEPTION-REASON TO EXC-REASON.
+007750*
+007760     WRITE EXCEPTION-REPORT-RECORD FROM WS-EXCEPTION-LINE.
+007770*
+007780 2950-WRITE-EXCEPTION-RECORD-EXIT.
+007790     EXIT.
+007800*
+007810*-----------------------------------------------------------*
+007820*  3000-CALCULATE-GROSS-PAY                                 *
+007830*  LOOKS UP THE OVERTIME THRESHOLD AND MULTIPLIER FOR THIS    *
+007840*  EMPLOYEE'S PAY FREQUENCY BEFORE APPLYING THEM, SINCE A      *
+007850*  40-HOUR THRESHOLD ONLY MAKES SENSE FOR A WEEKLY PAYROLL.    *
+007860*-----------------------------------------------------------*
+007870 3000-CALCULATE-GROSS-PAY.
+007880     SET PF-IDX TO 1.
+007890     SEARCH PAY-FREQUENCY-ENTRY
+007900         AT END
+007910             SET PF-IDX TO 1
+007920         WHEN PF-FREQUENCY-CODE (PF-IDX) = PAY-FREQUENCY
+007930             CONTINUE
+007940     END-SEARCH.
+007950*
+007960     IF HOURS-WORKED > PF-OVERTIME-THRESHOLD (PF-IDX)
+007970         COMPUTE GROSS-PAY =
+007980             (PF-OVERTIME-THRESHOLD (PF-IDX) * HOURLY-RATE) +
+007990             ((HOURS-WORKED - PF-OVERTIME-THRESHOLD (PF-IDX)) *
+008000              HOURLY-RATE * PF-OVERTIME-MULTIPLIER (PF-IDX))
+008010     ELSE
+008020         COMPUTE GROSS-PAY = HOURS-WORKED * HOURLY-RATE
+008030     END-IF.
+008040*
+008050 3000-CALCULATE-GROSS-PAY-EXIT.
+008060     EXIT.
+008070*
+008080*-----------------------------------------------------------*
+008090*  3050-APPLY-DEDUCTIONS                                    *
+008100*  MATCHES THE DEDUCTION FILE (IN EMP-ID SEQUENCE) AGAINST   *
+008110*  THE CURRENT EMPLOYEE AND ACCUMULATES PRE-TAX AND          *
+008120*  POST-TAX DEDUCTION TOTALS.  THE PRE-TAX TOTAL REDUCES     *
+008130*  TAXABLE WAGES BEFORE 3100-CALCULATE-TAX RUNS; BOTH        *
+008140*  TOTALS ARE SUBTRACTED FROM NET-PAY IN 3200.  ANY          *
+008150*  DEDUCTION RECORD WHOSE KEY IS LOWER THAN THE CURRENT       *
+008160*  EMP-ID IS DISCARDED FIRST -- THIS IS HOW AN ORPHANED       *
+008170*  DEDUCTION (NO MATCHING MASTER RECORD) OR A DEDUCTION FOR   *
+008180*  AN EMPLOYEE THAT WAS KICKED TO THE EXCEPTION REPORT GETS   *
+008190*  FLUSHED PAST, RATHER THAN PERMANENTLY STALLING THE MERGE.  *
+008200*  ON A CHECKPOINT RESTART THIS SAME DISCARD ALSO FAST-       *
+008210*  FORWARDS PAST DEDUCTIONS FOR EVERY EMPLOYEE ALREADY        *
+008220*  PROCESSED BEFORE THE CHECKPOINT, SINCE THEIR KEYS ARE ALL  *
+008230*  LOWER THAN THE EMP-ID EMPLOYEE-MASTER RESUMES ON.          *
+008240*-----------------------------------------------------------*
+008250 3050-APPLY-DEDUCTIONS.
+008260     MOVE ZERO TO WS-PRETAX-DEDUCTION-TOTAL.
+008270     MOVE ZERO TO WS-POSTTAX-DEDUCTION-TOTAL.
+008280*
+008290     PERFORM 1420-READ-DEDUCTION-RECORD
+008300         THRU 1420-READ-DEDUCTION-RECORD-EXIT
+008310         UNTIL DEDUCTION-FILE-EOF OR DED-EMP-ID NOT < EMP-ID.
+008320*
+008330     PERFORM 3060-ACCUMULATE-ONE-DEDUCTION
+008340         THRU 3060-ACCUMULATE-ONE-DEDUCTION-EXIT
+008350         UNTIL DEDUCTION-FILE-EOF OR DED-EMP-ID NOT = EMP-ID.
+008360*
+008370     COMPUTE WS-TAXABLE-GROSS-PAY =
+008380         GROSS-PAY - WS-PRETAX-DEDUCTION-TOTAL.
+008390*
+008400 3050-APPLY-DEDUCTIONS-EXIT.
+008410     EXIT.
+008420*
+008430*-----------------------------------------------------------*
+008440*  3060-ACCUMULATE-ONE-DEDUCTION                             *
+008450*  FOLDS THE CURRENT DEDUCTION RECORD INTO THE PRE-TAX OR     *
+008460*  POST-TAX TOTAL AND READS THE NEXT DEDUCTION RECORD.        *
+008470*-----------------------------------------------------------*
+008480 3060-ACCUMULATE-ONE-DEDUCTION.
+008490     IF DEDUCTION-IS-PERCENT
+008500         COMPUTE WS-DEDUCTION-AMOUNT ROUNDED =
+008510             GROSS-PAY * DED-AMOUNT-OR-PERCENT
+008520     ELSE
+008530         MOVE DED-AMOUNT-OR-PERCENT TO WS-DEDUCTION-AMOUNT
+008540     END-IF.
+008550*
+008560     IF PRE-TAX-DEDUCTION
+008570         ADD WS-DEDUCTION-AMOUNT TO WS-PRETAX-DEDUCTION-TOTAL
+008580     ELSE
+008590         ADD WS-DEDUCTION-AMOUNT TO WS-POSTTAX-DEDUCTION-TOTAL
+008600     END-IF.
+008610*
+008620     PERFORM 1420-READ-DEDUCTION-RECORD
+008630         THRU 1420-READ-DEDUCTION-RECORD-EXIT.
+008640*
+008650 3060-ACCUMULATE-ONE-DEDUCTION-EXIT.
+008660     EXIT.
+008670*
+008680*-----------------------------------------------------------*
+008690*  3100-CALCULATE-TAX                                       *
+008700*  LOOKS UP THE WITHHOLDING BRACKET THAT THE TAXABLE GROSS   *
+008710*  PAY (GROSS-PAY LESS PRE-TAX DEDUCTIONS) FALLS INTO AND     *
+008720*  COMPUTES TAX-AMOUNT AS THE COMBINED FEDERAL, FICA AND      *
+008730*  MEDICARE WITHHOLDING FOR THAT BRACKET.                     *
+008740*-----------------------------------------------------------*
+008750 3100-CALCULATE-TAX.
+008760     SET WH-IDX TO 1.
+008770     SEARCH WITHHOLDING-BRACKET
+008780         AT END
+008790             SET WH-IDX TO WH-TABLE-SIZE
+008800         WHEN WS-TAXABLE-GROSS-PAY NOT LESS THAN
+008810                  WH-BRACKET-LOW (WH-IDX)
+008820          AND WS-TAXABLE-GROSS-PAY NOT GREATER THAN
+008830                  WH-BRACKET-HIGH (WH-IDX)
+008840             CONTINUE
+008850     END-SEARCH.
+008860*
+008870     COMPUTE TAX-AMOUNT ROUNDED =
+008880         WS-TAXABLE-GROSS-PAY * (WH-FEDERAL-RATE (WH-IDX) +
+008890                      WH-FICA-RATE (WH-IDX) +
+008900                      WH-MEDICARE-RATE (WH-IDX)).
+008910*
+008920 3100-CALCULATE-TAX-EXIT.
+008930     EXIT.
+008940*
+008950*-----------------------------------------------------------*
+008960*  3200-CALCULATE-NET-PAY                                   *
+008970*  NET-PAY IS GROSS-PAY LESS TAX, LESS ANY PRE-TAX AND        *
+008980*  POST-TAX DEDUCTIONS ACCUMULATED IN 3050-APPLY-DEDUCTIONS.  *
+008990*-----------------------------------------------------------*
+009000 3200-CALCULATE-NET-PAY.
+009010     COMPUTE NET-PAY = GROSS-PAY - TAX-AMOUNT
+009020         - WS-PRETAX-DEDUCTION-TOTAL - WS-POSTTAX-DEDUCTION-TOTAL.
+009030*
+009040 3200-CALCULATE-NET-PAY-EXIT.
+009050     EXIT.
+009060*
+009070*-----------------------------------------------------------*
+009080*  3300-UPDATE-YTD-TOTALS                                   *
+009090*  ADDS THE CURRENT PERIOD'S GROSS-PAY, TAX-AMOUNT AND        *
+009100*  NET-PAY INTO THE EMPLOYEE'S YEAR-TO-DATE ACCUMULATORS.     *
+009110*-----------------------------------------------------------*
+009120 3300-UPDATE-YTD-TOTALS.
+009130     ADD GROSS-PAY  TO YTD-GROSS.
+009140     ADD TAX-AMOUNT TO YTD-TAX.
+009150     ADD NET-PAY    TO YTD-NET.
+009160*
+009170 3300-UPDATE-YTD-TOTALS-EXIT.
+009180     EXIT.
+009190*
+009200*-----------------------------------------------------------*
+009210*  4000-DISPLAY-RESULTS                                     *
+009220*-----------------------------------------------------------*
+009230 4000-DISPLAY-RESULTS.
+009240     DISPLAY "PAYROLL CALCULATION RESULTS".
+009250     DISPLAY "===========================".
+009260     DISPLAY "EMPLOYEE ID: " EMP-ID.
+009270     DISPLAY "EMPLOYEE NAME: " EMP-NAME.
+009280     DISPLAY "HOURS WORKED: " HOURS-WORKED.
+009290     DISPLAY "HOURLY RATE: $" HOURLY-RATE.
+009300     DISPLAY "GROSS PAY: $" GROSS-PAY.
+009310     DISPLAY "WITHHOLDING: $" TAX-AMOUNT.
+009320     DISPLAY "NET PAY: $" NET-PAY.
+009330*
+009340 4000-DISPLAY-RESULTS-EXIT.
+009350     EXIT.
+009360*
+009370*-----------------------------------------------------------*
+009380*  4100-WRITE-PAYROLL-REGISTER-DETAIL                       *
+009390*  WRITES ONE DETAIL LINE TO THE PAYROLL REGISTER FOR THE    *
+009400*  CURRENT EMPLOYEE.                                         *
+009410*-----------------------------------------------------------*
+009420 4100-WRITE-PAYROLL-REGISTER-DETAIL.
+009430     MOVE EMP-ID             TO PR-EMP-ID.
+009440     MOVE EMP-NAME           TO PR-EMP-NAME.
+009450     MOVE HOURS-WORKED       TO PR-HOURS-WORKED.
+009460     MOVE GROSS-PAY          TO PR-GROSS-PAY.
+009470     MOVE TAX-AMOUNT         TO PR-TAX-AMOUNT.
+009480     MOVE NET-PAY            TO PR-NET-PAY.
+009490     MOVE PAY-PERIOD-END-DATE TO PR-PAY-PERIOD-END-DATE.
+009500*
+009510     WRITE PAYROLL-REGISTER-RECORD FROM WS-PAYROLL-DETAIL-LINE.
+009520*
+009530 4100-WRITE-PAYROLL-REGISTER-DETAIL-EXIT.
+009540     EXIT.
+009550*
+009560*-----------------------------------------------------------*
+009570*  4150-WRITE-DIRECT-DEPOSIT-DETAIL                         *
+009580*  WRITES ONE NACHA ENTRY DETAIL RECORD TO THE DIRECT        *
+009590*  DEPOSIT FILE FOR THE CURRENT EMPLOYEE, CARRYING NET-PAY   *
+009600*  AS THE TRANSACTION AMOUNT.  THE RECEIVING DFI ID AND      *
+009610*  CHECK DIGIT ARE SPLIT OUT OF THE EMPLOYEE'S 9-DIGIT       *
+009620*  BANK ROUTING NUMBER THE WAY THE ABA ROUTING SCHEME        *
+009630*  DEFINES THEM.                                             *
+009640*-----------------------------------------------------------*
+009650 4150-WRITE-DIRECT-DEPOSIT-DETAIL.
+009660     DIVIDE EMP-BANK-ROUTING-NUMBER BY 10
+009670         GIVING DD-RECEIVING-DFI-ID
+009680         REMAINDER DD-CHECK-DIGIT.
+009690*
+009700     IF SAVINGS-ACCOUNT
+009710         MOVE "32" TO DD-TRANSACTION-CODE
+009720     ELSE
+009730         MOVE "22" TO DD-TRANSACTION-CODE
+009740     END-IF.
+009750*
+009760     MOVE EMP-BANK-ACCOUNT-NUMBER TO DD-DFI-ACCOUNT-NUMBER.
+009770     MOVE NET-PAY                 TO DD-AMOUNT.
+009780     MOVE EMP-ID                  TO DD-INDIVIDUAL-ID-NUMBER.
+009790     MOVE EMP-NAME                TO DD-INDIVIDUAL-NAME.
+009800     MOVE ORIGINATING-DFI-ID      TO DD-TRACE-ODFI-ID.
+009810     MOVE EMP-ID                  TO DD-TRACE-SEQUENCE.
+009820*
+009830     WRITE DIRECT-DEPOSIT-RECORD FROM WS-DIRECT-DEPOSIT-LINE.
+009840*
+009850 4150-WRITE-DIRECT-DEPOSIT-DETAIL-EXIT.
+009860     EXIT.
+009870*
+009880*-----------------------------------------------------------*
+009890*  4200-REWRITE-EMPLOYEE-MASTER                              *
+009900*  REWRITES THE EMPLOYEE-MASTER RECORD WITH THIS RUN'S        *
+009910*  CURRENT-PERIOD AND UPDATED YEAR-TO-DATE FIGURES.           *
+009920*-----------------------------------------------------------*
+009930 4200-REWRITE-EMPLOYEE-MASTER.
+009940     REWRITE EMPLOYEE-RECORD
+009950         INVALID KEY
+009960             DISPLAY "PAYROLL-CALCULATOR: REWRITE FAILED FOR "
+009970                 "EMP-ID = " EMP-ID
+009980     END-REWRITE.
+009990*
+010000 4200-REWRITE-EMPLOYEE-MASTER-EXIT.
+010010     EXIT.
+010020*
+010030*-----------------------------------------------------------*
+010040*  8000-WRITE-CHECKPOINT                                    *
+010050*  WRITES THE LAST EMP-ID PROCESSED AND THE RUNNING CONTROL  *
+010060*  TOTALS TO THE CHECKPOINT FILE SO AN ABENDED RUN CAN        *
+010070*  RESTART FROM HERE INSTEAD OF REPROCESSING THE ROSTER.      *
+010080*-----------------------------------------------------------*
+010090 8000-WRITE-CHECKPOINT.
+010100     MOVE EMP-ID              TO CKPT-LAST-EMP-ID.
+010110     MOVE WS-EMPLOYEE-COUNT   TO CKPT-EMPLOYEE-COUNT.
+010120     MOVE WS-EXCEPTION-COUNT  TO CKPT-EXCEPTION-COUNT.
+010130     MOVE WS-TOTAL-GROSS-PAY  TO CKPT-TOTAL-GROSS-PAY.
+010140     MOVE WS-TOTAL-TAX-AMOUNT TO CKPT-TOTAL-TAX-AMOUNT.
+010150     MOVE WS-TOTAL-NET-PAY    TO CKPT-TOTAL-NET-PAY.
+010160*
+010170     WRITE CHECKPOINT-FILE-RECORD FROM WS-CHECKPOINT-LINE.
+010180*
+010190 8000-WRITE-CHECKPOINT-EXIT.
+010200     EXIT.
+010210*
+010220*-----------------------------------------------------------*
+010230*  9000-TERMINATION                                         *
+010240*  WRITES THE PAYROLL REGISTER CONTROL-TOTAL LINE AND        *
+010250*  CLOSES THE EMPLOYEE MASTER AND PAYROLL REGISTER.  WHEN    *
+010260*  THE RUN REACHED GENUINE END-OF-FILE ON THE EMPLOYEE       *
+010270*  MASTER THE CHECKPOINT FILE IS ALSO CLEARED, SINCE A        *
+010280*  NORMALLY-COMPLETED RUN HAS NO RESTART POINT TO LEAVE       *
+010290*  BEHIND FOR THE NEXT RUN TO TRIP OVER.                     *
+010300*-----------------------------------------------------------*
+010310 9000-TERMINATION.
+010320     PERFORM 9100-WRITE-CONTROL-TOTALS
+010330         THRU 9100-WRITE-CONTROL-TOTALS-EXIT.
+010340*
+010350     PERFORM 9200-WRITE-AUDIT-LOG
+010360         THRU 9200-WRITE-AUDIT-LOG-EXIT.
+010370*
+010380     CLOSE EMPLOYEE-MASTER
+010390           PAYROLL-REGISTER
+010400           EXCEPTION-REPORT
+010410           AUDIT-LOG
+010420           DIRECT-DEPOSIT-FILE.
+010430*
+010440     IF CHECKPOINT-FILE-OPEN
+010450         CLOSE CHECKPOINT-FILE
+010460         MOVE "N" TO WS-CHECKPOINT-OPEN-SW
+010470     END-IF.
+010480*
+010490     IF EMPLOYEE-MASTER-EOF
+010500         PERFORM 9150-CLEAR-CHECKPOINT-FILE
+010510             THRU 9150-CLEAR-CHECKPOINT-FILE-EXIT
+010520     END-IF.
+010530*
+010540     IF DEDUCTION-FILE-OPEN
+010550         CLOSE DEDUCTION-FILE
+010560     END-IF.
+010570*
+010580 9000-TERMINATION-EXIT.
+010590     EXIT.
+010600*
+010610*-----------------------------------------------------------*
+010620*  9150-CLEAR-CHECKPOINT-FILE                                *
+010630*  THE RUN REACHED GENUINE END-OF-FILE ON THE EMPLOYEE        *
+010640*  MASTER, SO IT COMPLETED NORMALLY.  PAYCKPT IS RE-OPENED    *
+010650*  OUTPUT, WHICH TRUNCATES IT, AND IMMEDIATELY CLOSED SO      *
+010660*  1300-CHECK-FOR-RESTART DOES NOT MISTAKE A COMPLETED RUN'S  *
+010670*  LEFTOVER CHECKPOINTS FOR AN ABENDED ONE ON THE NEXT RUN.   *
+010680*-----------------------------------------------------------*
+010690 9150-CLEAR-CHECKPOINT-FILE.
+010700     OPEN OUTPUT CHECKPOINT-FILE.
+010710     IF CHECKPOINT-FILE-OK
+010720         CLOSE CHECKPOINT-FILE
+010730     ELSE
+010740         DISPLAY "PAYROLL-CALCULATOR: UNABLE TO CLEAR PAYCKPT, "
+010750             "STATUS = " WS-CHECKPOINT-FILE-STATUS
+010760     END-IF.
+010770*
+010780 9150-CLEAR-CHECKPOINT-FILE-EXIT.
+010790     EXIT.
+010800*
+010810*-----------------------------------------------------------*
+010820*  9100-WRITE-CONTROL-TOTALS                                *
+010830*  WRITES THE FINAL CONTROL-TOTAL LINE TO THE PAYROLL         *
+010840*  REGISTER SUMMING GROSS-PAY, TAX-AMOUNT AND NET-PAY         *
+010850*  ACROSS THE RUN.                                            *
+010860*-----------------------------------------------------------*
+010870 9100-WRITE-CONTROL-TOTALS.
+010880     MOVE WS-TOTAL-GROSS-PAY  TO PR-TOTAL-GROSS-PAY.
+010890     MOVE WS-TOTAL-TAX-AMOUNT TO PR-TOTAL-TAX-AMOUNT.
+010900     MOVE WS-TOTAL-NET-PAY    TO PR-TOTAL-NET-PAY.
+010910*
+010920     WRITE PAYROLL-REGISTER-RECORD FROM WS-PAYROLL-TOTAL-LINE.
+010930*
+010940 9100-WRITE-CONTROL-TOTALS-EXIT.
+010950     EXIT.
+010960*
+010970*-----------------------------------------------------------*
+010980*  9200-WRITE-AUDIT-LOG                                     *
+010990*  WRITES ONE AUDIT-LOG RECORD FOR THIS RUN: WHEN IT RAN,    *
+011000*  HOW MANY RECORDS AND EXCEPTIONS IT PROCESSED, THE         *
+011010*  CONTROL TOTALS IT PRODUCED, AND WHO/WHAT RAN IT, SO THE   *
+011020*  RUN CAN BE TRACED LATER WITHOUT OLD CONSOLE CAPTURES.     *
+011030*-----------------------------------------------------------*
+011040 9200-WRITE-AUDIT-LOG.
+011050     MOVE WS-RUN-DATE         TO AUD-RUN-DATE.
+011060     MOVE WS-RUN-TIME         TO AUD-RUN-TIME.
+011070     MOVE WS-EMPLOYEE-COUNT   TO AUD-RECORD-COUNT.
+011080     MOVE WS-EXCEPTION-COUNT  TO AUD-EXCEPTION-COUNT.
+011090     MOVE WS-TOTAL-GROSS-PAY  TO AUD-TOTAL-GROSS-PAY.
+011100     MOVE WS-TOTAL-TAX-AMOUNT TO AUD-TOTAL-TAX-AMOUNT.
+011110     MOVE WS-TOTAL-NET-PAY    TO AUD-TOTAL-NET-PAY.
+011120     MOVE WS-OPERATOR-ID      TO AUD-OPERATOR-ID.
+011130     MOVE WS-JOB-ID           TO AUD-JOB-ID.
+011140*
+011150     WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-LOG-LINE.
+011160*
+011170 9200-WRITE-AUDIT-LOG-EXIT.
+011180     EXIT.
+011190*
