@@ -0,0 +1,16 @@
+000010*-----------------------------------------------------------*
+000020*  WHTABLE.CPY                                              *
+000030*  GRADUATED FEDERAL / FICA / MEDICARE WITHHOLDING BRACKET   *
+000040*  TABLE.  ENTRIES ARE IN ASCENDING ORDER BY GROSS-PAY       *
+000050*  RANGE AND ARE LOADED INTO WORKING STORAGE AT PROGRAM      *
+000060*  START BY 1200-LOAD-WITHHOLDING-TABLE.                     *
+000070*-----------------------------------------------------------*
+000080 01  WITHHOLDING-TABLE.
+000090     05  WITHHOLDING-BRACKET     OCCURS 5 TIMES
+000100                                 INDEXED BY WH-IDX.
+000110         10  WH-BRACKET-LOW          PIC 9(07)V99.
+000120         10  WH-BRACKET-HIGH         PIC 9(07)V99.
+000130         10  WH-FEDERAL-RATE         PIC V9999.
+000140         10  WH-FICA-RATE            PIC V9999.
+000150         10  WH-MEDICARE-RATE        PIC V9999.
+000160 01  WH-TABLE-SIZE               PIC 9(02) VALUE 5.
